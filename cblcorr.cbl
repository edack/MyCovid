@@ -0,0 +1,519 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLCORR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USA-HIST-FILE   ASSIGN TO USAHIST.
+           SELECT AUDIT-FILE      ASSIGN TO CBLAUDIT.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+       FD  USA-HIST-FILE
+               RECORDING MODE IS F.
+       01  UHR-RECORD                PIC X(130).
+      *---------------------------------------------------------------*
+       FD  AUDIT-FILE
+               RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-DATE               PIC X(08).
+           05  AUD-OPERATOR-ID        PIC X(08).
+           05  AUD-TIMESTAMP.
+               10  AUD-TS-YEAR        PIC 99.
+               10  AUD-TS-MONTH       PIC 99.
+               10  AUD-TS-DAY         PIC 99.
+               10  AUD-TS-HOUR        PIC 99.
+               10  AUD-TS-MINUTE      PIC 99.
+               10  AUD-TS-SECOND      PIC 99.
+           05  AUD-FIELD-NAME         PIC X(20).
+           05  AUD-BEFORE-VALUE       PIC 9(07).
+           05  AUD-AFTER-VALUE        PIC 9(07).
+           05  FILLER                 PIC X(18)  VALUE SPACE.
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  WS-CORR-FIELDS.
+           05  WS-COR-DATE.
+               10  WS-COR-YEAR           PIC X(04).
+               10  WS-COR-MONTH          PIC X(02).
+               10  WS-COR-DAY            PIC X(02).
+           05  WS-COR-CASE-POSITIVE      PIC 9(07).
+           05  WS-COR-CASE-NEGATIVE      PIC 9(07).
+           05  WS-COR-CASE-PENDING       PIC 9(07).
+           05  WS-COR-CASE-NEW           PIC 9(07).
+           05  WS-COR-HOSPITAL-CURR      PIC 9(07).
+           05  WS-COR-HOSPITAL-TOT       PIC 9(07).
+           05  WS-COR-ICU-CURR           PIC 9(07).
+           05  WS-COR-ICU-TOT            PIC 9(07).
+           05  WS-COR-VENT-CURR          PIC 9(07).
+           05  WS-COR-VENT-TOT           PIC 9(07).
+           05  WS-COR-RECOVERED          PIC 9(07).
+           05  WS-COR-DEATH              PIC 9(07).
+           05  WS-COR-DEATH-NEW          PIC 9(07).
+           05  WS-COR-PERCENT            PIC 99V99.
+      *---------------------------------------------------------------*
+           05  WS-COR-PERCENT-EDIT       PIC 99.99.
+           05  WS-BEFORE-CASE-POSITIVE   PIC 9(07).
+           05  WS-BEFORE-HOSPITAL-CURR   PIC 9(07).
+           05  WS-BEFORE-DEATH           PIC 9(07).
+           05  WS-BEFORE-DEATH-NEW       PIC 9(07).
+           05  WS-BEFORE-PERCENT         PIC 99V99.
+           05  WS-BEFORE-PERCENT-X100    PIC 9(04).
+           05  WS-COR-PERCENT-X100       PIC 9(04).
+      *---------------------------------------------------------------*
+       01  WS-COR-RAW-FIELDS.
+           05  WS-COR-RAW-CASE-POSITIVE  PIC X(07).
+           05  WS-COR-RAW-CASE-NEGATIVE  PIC X(07).
+           05  WS-COR-RAW-CASE-PENDING   PIC X(07).
+           05  WS-COR-RAW-CASE-NEW       PIC X(07).
+           05  WS-COR-RAW-HOSPITAL-CURR  PIC X(07).
+           05  WS-COR-RAW-HOSPITAL-TOT   PIC X(07).
+           05  WS-COR-RAW-ICU-CURR       PIC X(07).
+           05  WS-COR-RAW-ICU-TOT        PIC X(07).
+           05  WS-COR-RAW-VENT-CURR      PIC X(07).
+           05  WS-COR-RAW-VENT-TOT       PIC X(07).
+           05  WS-COR-RAW-RECOVERED      PIC X(07).
+           05  WS-COR-RAW-DEATH          PIC X(07).
+           05  WS-COR-RAW-DEATH-NEW      PIC X(07).
+      *---------------------------------------------------------------*
+           05  WS-TARGET-DATE            PIC X(08)   VALUE SPACE.
+           05  WS-OPERATOR-ID            PIC X(08)   VALUE SPACE.
+           05  WS-INPUT-VALUE            PIC X(07)   VALUE SPACE.
+           05  WS-RAW-EDIT-COPY          PIC X(07)   VALUE SPACE.
+           05  WS-REJECT-REASON          PIC X(30)   VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  WS-CURRENT-DATE.
+               10  CD-YEAR                PIC 99.
+               10  CD-MONTH               PIC 99.
+               10  CD-DAY                 PIC 99.
+           05  WS-CURRENT-TIME.
+               10  CT-HOUR                PIC 99.
+               10  CT-MINUTE              PIC 99.
+               10  CT-SECOND              PIC 99.
+               10  CT-HUNDREDTH           PIC 99.
+      *---------------------------------------------------------------*
+           05  WS-STR-PTR                PIC 9(03)   VALUE 1.
+      *---------------------------------------------------------------*
+           05  END-OF-FILE-SW            PIC X(01)   VALUE 'N'.
+               88  END-OF-FILE                       VALUE 'Y'.
+           05  VALID-RECORD-SW           PIC X(01)   VALUE 'Y'.
+               88  VALID-RECORD                      VALUE 'Y'.
+           05  RECORD-FOUND-SW           PIC X(01)   VALUE 'N'.
+               88  RECORD-FOUND                      VALUE 'Y'.
+           05  WS-VALID-INPUT-SW         PIC X(01)   VALUE 'Y'.
+               88  VALID-INPUT-VALUE                 VALUE 'Y'.
+           05  WS-DATA-VALID-SW          PIC X(01)   VALUE 'Y'.
+               88  DATA-IS-VALID                     VALUE 'Y'.
+           05  WS-RECORD-CHANGED-SW      PIC X(01)   VALUE 'N'.
+               88  RECORD-CHANGED                    VALUE 'Y'.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-FIND-TARGET-RECORD.
+           IF  RECORD-FOUND
+               PERFORM 2500-CORRECT-RECORD
+           ELSE
+               DISPLAY 'CBLCORR: DATE NOT FOUND IN USAHIST - '
+                       WS-TARGET-DATE.
+           PERFORM 3000-CLOSE-FILES.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+      *---------------------------------------------------------------*
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-TARGET-DATE        FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE           TO WS-TARGET-DATE
+           END-ACCEPT.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-OPERATOR-ID        FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE           TO WS-OPERATOR-ID
+           END-ACCEPT.
+           IF  WS-TARGET-DATE = SPACE OR WS-OPERATOR-ID = SPACE
+               DISPLAY 'CBLCORR: USAGE - CBLCORR <YYYYMMDD> <OPID>'
+               STOP RUN.
+           OPEN I-O    USA-HIST-FILE.
+           OPEN EXTEND AUDIT-FILE.
+      *---------------------------------------------------------------*
+       2000-FIND-TARGET-RECORD.
+      *---------------------------------------------------------------*
+           PERFORM 2010-READ-NEXT-RECORD.
+           PERFORM 2010-READ-NEXT-RECORD
+               UNTIL END-OF-FILE OR RECORD-FOUND.
+      *---------------------------------------------------------------*
+       2010-READ-NEXT-RECORD.
+      *---------------------------------------------------------------*
+           READ USA-HIST-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-SW
+                      MOVE 'N' TO VALID-RECORD-SW.
+           IF  VALID-RECORD
+               PERFORM 2020-UNPACK-RECORD
+               IF  WS-COR-DATE = WS-TARGET-DATE
+                   MOVE 'Y'             TO RECORD-FOUND-SW
+               END-IF
+           ELSE
+               MOVE 'Y' TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       2020-UNPACK-RECORD.
+      *---------------------------------------------------------------*
+           UNSTRING UHR-RECORD DELIMITED BY ','
+               INTO  WS-COR-DATE
+                     WS-COR-RAW-CASE-POSITIVE
+                     WS-COR-RAW-CASE-NEGATIVE
+                     WS-COR-RAW-CASE-PENDING
+                     WS-COR-RAW-CASE-NEW
+                     WS-COR-RAW-HOSPITAL-CURR
+                     WS-COR-RAW-HOSPITAL-TOT
+                     WS-COR-RAW-ICU-CURR
+                     WS-COR-RAW-ICU-TOT
+                     WS-COR-RAW-VENT-CURR
+                     WS-COR-RAW-VENT-TOT
+                     WS-COR-RAW-RECOVERED
+                     WS-COR-RAW-DEATH
+                     WS-COR-RAW-DEATH-NEW
+                     WS-COR-PERCENT.
+      *---------------------------------------------------------------*
+       2500-CORRECT-RECORD.
+      *---------------------------------------------------------------*
+           PERFORM 2025-VALIDATE-RAW-FIELDS.
+           IF  DATA-IS-VALID
+               PERFORM 2028-MOVE-VALID-RAW-FIELDS
+               MOVE WS-COR-CASE-POSITIVE TO WS-BEFORE-CASE-POSITIVE
+               MOVE WS-COR-HOSPITAL-CURR TO WS-BEFORE-HOSPITAL-CURR
+               MOVE WS-COR-DEATH         TO WS-BEFORE-DEATH
+               MOVE WS-COR-DEATH-NEW     TO WS-BEFORE-DEATH-NEW
+               MOVE WS-COR-PERCENT       TO WS-BEFORE-PERCENT
+               DISPLAY 'CBLCORR: RECORD FOR DATE ' WS-TARGET-DATE
+               DISPLAY '  CASE POSITIVE  = ' WS-BEFORE-CASE-POSITIVE
+               DISPLAY '  HOSPITAL CURR  = ' WS-BEFORE-HOSPITAL-CURR
+               DISPLAY '  DEATH          = ' WS-BEFORE-DEATH
+               DISPLAY '  DEATH NEW      = ' WS-BEFORE-DEATH-NEW
+               PERFORM 2510-PROMPT-CASE-POSITIVE
+               PERFORM 2520-PROMPT-HOSPITAL-CURR
+               PERFORM 2530-PROMPT-DEATH
+               PERFORM 2540-PROMPT-DEATH-NEW
+               PERFORM 2545-CHECK-RECORD-CHANGED
+               IF  RECORD-CHANGED
+                   PERFORM 2600-REPACK-RECORD
+                   REWRITE UHR-RECORD
+                   PERFORM 2700-WRITE-AUDIT-TRAIL
+               ELSE
+                   DISPLAY 'CBLCORR: NO FIELDS CHANGED - RECORD LEFT'
+                   DISPLAY '  AS IS'
+               END-IF
+           ELSE
+               DISPLAY 'CBLCORR: RECORD FOR DATE ' WS-TARGET-DATE
+               DISPLAY '  REJECTED - ' WS-REJECT-REASON
+               DISPLAY '  CORRECTION ABORTED - NO CHANGE MADE'
+           END-IF.
+      *---------------------------------------------------------------*
+       2025-VALIDATE-RAW-FIELDS.
+      *---------------------------------------------------------------*
+           MOVE 'Y'                     TO WS-DATA-VALID-SW.
+           MOVE WS-COR-RAW-CASE-POSITIVE TO WS-RAW-EDIT-COPY.
+           INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'.
+           IF  WS-RAW-EDIT-COPY NOT NUMERIC
+               MOVE 'N'                 TO WS-DATA-VALID-SW
+               MOVE 'CASE POSITIVE NOT NUMERIC'
+                                        TO WS-REJECT-REASON.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-CASE-NEGATIVE TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'CASE NEGATIVE NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-CASE-PENDING TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'CASE PENDING NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-CASE-NEW TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'CASE NEW NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-HOSPITAL-CURR TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'HOSPITAL CURRENT NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-HOSPITAL-TOT TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'HOSPITAL TOTAL NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-ICU-CURR TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'ICU CURRENT NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-ICU-TOT  TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'ICU TOTAL NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-VENT-CURR TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'VENT CURRENT NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-VENT-TOT TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'VENT TOTAL NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-RECOVERED TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'RECOVERED NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-DEATH    TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'DEATH NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  DATA-IS-VALID
+               MOVE WS-COR-RAW-DEATH-NEW TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'             TO WS-DATA-VALID-SW
+                   MOVE 'DEATH NEW NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       2028-MOVE-VALID-RAW-FIELDS.
+      *---------------------------------------------------------------*
+           MOVE WS-COR-RAW-CASE-POSITIVE TO WS-COR-CASE-POSITIVE.
+           MOVE WS-COR-RAW-CASE-NEGATIVE TO WS-COR-CASE-NEGATIVE.
+           MOVE WS-COR-RAW-CASE-PENDING  TO WS-COR-CASE-PENDING.
+           MOVE WS-COR-RAW-CASE-NEW      TO WS-COR-CASE-NEW.
+           MOVE WS-COR-RAW-HOSPITAL-CURR TO WS-COR-HOSPITAL-CURR.
+           MOVE WS-COR-RAW-HOSPITAL-TOT  TO WS-COR-HOSPITAL-TOT.
+           MOVE WS-COR-RAW-ICU-CURR      TO WS-COR-ICU-CURR.
+           MOVE WS-COR-RAW-ICU-TOT       TO WS-COR-ICU-TOT.
+           MOVE WS-COR-RAW-VENT-CURR     TO WS-COR-VENT-CURR.
+           MOVE WS-COR-RAW-VENT-TOT      TO WS-COR-VENT-TOT.
+           MOVE WS-COR-RAW-RECOVERED     TO WS-COR-RECOVERED.
+           MOVE WS-COR-RAW-DEATH         TO WS-COR-DEATH.
+           MOVE WS-COR-RAW-DEATH-NEW     TO WS-COR-DEATH-NEW.
+      *---------------------------------------------------------------*
+       2545-CHECK-RECORD-CHANGED.
+      *---------------------------------------------------------------*
+           MOVE 'N'                     TO WS-RECORD-CHANGED-SW.
+           IF  WS-COR-CASE-POSITIVE NOT = WS-BEFORE-CASE-POSITIVE OR
+               WS-COR-HOSPITAL-CURR NOT = WS-BEFORE-HOSPITAL-CURR OR
+               WS-COR-DEATH         NOT = WS-BEFORE-DEATH OR
+               WS-COR-DEATH-NEW     NOT = WS-BEFORE-DEATH-NEW
+               MOVE 'Y'                 TO WS-RECORD-CHANGED-SW.
+      *---------------------------------------------------------------*
+       2510-PROMPT-CASE-POSITIVE.
+      *---------------------------------------------------------------*
+           DISPLAY 'ENTER NEW CASE POSITIVE (BLANK = NO CHANGE): '
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-VALUE.
+           IF  WS-INPUT-VALUE NOT = SPACE
+               PERFORM 2505-VALIDATE-INPUT-VALUE
+               IF  VALID-INPUT-VALUE
+                   MOVE WS-INPUT-VALUE  TO WS-COR-CASE-POSITIVE
+               ELSE
+                   DISPLAY 'CBLCORR: NON-NUMERIC VALUE - IGNORED'
+               END-IF
+           END-IF.
+           MOVE SPACE                   TO WS-INPUT-VALUE.
+      *---------------------------------------------------------------*
+       2520-PROMPT-HOSPITAL-CURR.
+      *---------------------------------------------------------------*
+           DISPLAY 'ENTER NEW HOSPITAL CURRENT (BLANK = NO CHANGE): '
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-VALUE.
+           IF  WS-INPUT-VALUE NOT = SPACE
+               PERFORM 2505-VALIDATE-INPUT-VALUE
+               IF  VALID-INPUT-VALUE
+                   MOVE WS-INPUT-VALUE  TO WS-COR-HOSPITAL-CURR
+               ELSE
+                   DISPLAY 'CBLCORR: NON-NUMERIC VALUE - IGNORED'
+               END-IF
+           END-IF.
+           MOVE SPACE                   TO WS-INPUT-VALUE.
+      *---------------------------------------------------------------*
+       2530-PROMPT-DEATH.
+      *---------------------------------------------------------------*
+           DISPLAY 'ENTER NEW DEATH COUNT (BLANK = NO CHANGE): '
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-VALUE.
+           IF  WS-INPUT-VALUE NOT = SPACE
+               PERFORM 2505-VALIDATE-INPUT-VALUE
+               IF  VALID-INPUT-VALUE
+                   MOVE WS-INPUT-VALUE  TO WS-COR-DEATH
+               ELSE
+                   DISPLAY 'CBLCORR: NON-NUMERIC VALUE - IGNORED'
+               END-IF
+           END-IF.
+           MOVE SPACE                   TO WS-INPUT-VALUE.
+      *---------------------------------------------------------------*
+       2540-PROMPT-DEATH-NEW.
+      *---------------------------------------------------------------*
+           DISPLAY 'ENTER NEW DEATH-NEW COUNT (BLANK = NO CHANGE): '
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-VALUE.
+           IF  WS-INPUT-VALUE NOT = SPACE
+               PERFORM 2505-VALIDATE-INPUT-VALUE
+               IF  VALID-INPUT-VALUE
+                   MOVE WS-INPUT-VALUE  TO WS-COR-DEATH-NEW
+               ELSE
+                   DISPLAY 'CBLCORR: NON-NUMERIC VALUE - IGNORED'
+               END-IF
+           END-IF.
+           MOVE SPACE                   TO WS-INPUT-VALUE.
+      *---------------------------------------------------------------*
+       2505-VALIDATE-INPUT-VALUE.
+      *---------------------------------------------------------------*
+           MOVE WS-INPUT-VALUE          TO WS-RAW-EDIT-COPY.
+           INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'.
+           IF  WS-RAW-EDIT-COPY NOT NUMERIC
+               MOVE 'N'                 TO WS-VALID-INPUT-SW
+           ELSE
+               MOVE 'Y'                 TO WS-VALID-INPUT-SW.
+      *---------------------------------------------------------------*
+       2600-REPACK-RECORD.
+      *---------------------------------------------------------------*
+           PERFORM 2610-RECOMPUTE-PERCENT.
+           MOVE WS-COR-PERCENT          TO WS-COR-PERCENT-EDIT.
+           MOVE SPACE                   TO UHR-RECORD.
+           MOVE 1                       TO WS-STR-PTR.
+           STRING WS-COR-DATE           DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-CASE-POSITIVE  DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-CASE-NEGATIVE  DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-CASE-PENDING   DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-CASE-NEW       DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-HOSPITAL-CURR  DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-HOSPITAL-TOT   DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-ICU-CURR       DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-ICU-TOT        DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-VENT-CURR      DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-VENT-TOT       DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-RECOVERED      DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-DEATH          DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-DEATH-NEW      DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-COR-PERCENT-EDIT   DELIMITED SIZE
+               INTO UHR-RECORD
+               WITH POINTER WS-STR-PTR.
+      *---------------------------------------------------------------*
+       2610-RECOMPUTE-PERCENT.
+      *---------------------------------------------------------------*
+           IF  WS-COR-CASE-POSITIVE GREATER THAN ZERO
+               COMPUTE WS-COR-PERCENT ROUNDED =
+                   (WS-COR-DEATH / WS-COR-CASE-POSITIVE) * 100
+           ELSE
+               MOVE ZERO                TO WS-COR-PERCENT.
+      *---------------------------------------------------------------*
+       2700-WRITE-AUDIT-TRAIL.
+      *---------------------------------------------------------------*
+           ACCEPT WS-CURRENT-DATE       FROM DATE.
+           ACCEPT WS-CURRENT-TIME       FROM TIME.
+           IF  WS-COR-CASE-POSITIVE NOT = WS-BEFORE-CASE-POSITIVE
+               MOVE 'CASE POSITIVE'     TO AUD-FIELD-NAME
+               MOVE WS-BEFORE-CASE-POSITIVE TO AUD-BEFORE-VALUE
+               MOVE WS-COR-CASE-POSITIVE TO AUD-AFTER-VALUE
+               PERFORM 2710-WRITE-ONE-AUDIT-RECORD.
+           IF  WS-COR-HOSPITAL-CURR NOT = WS-BEFORE-HOSPITAL-CURR
+               MOVE 'HOSPITAL CURRENT'  TO AUD-FIELD-NAME
+               MOVE WS-BEFORE-HOSPITAL-CURR TO AUD-BEFORE-VALUE
+               MOVE WS-COR-HOSPITAL-CURR TO AUD-AFTER-VALUE
+               PERFORM 2710-WRITE-ONE-AUDIT-RECORD.
+           IF  WS-COR-DEATH NOT = WS-BEFORE-DEATH
+               MOVE 'DEATH'              TO AUD-FIELD-NAME
+               MOVE WS-BEFORE-DEATH      TO AUD-BEFORE-VALUE
+               MOVE WS-COR-DEATH         TO AUD-AFTER-VALUE
+               PERFORM 2710-WRITE-ONE-AUDIT-RECORD.
+           IF  WS-COR-DEATH-NEW NOT = WS-BEFORE-DEATH-NEW
+               MOVE 'DEATH NEW'          TO AUD-FIELD-NAME
+               MOVE WS-BEFORE-DEATH-NEW  TO AUD-BEFORE-VALUE
+               MOVE WS-COR-DEATH-NEW     TO AUD-AFTER-VALUE
+               PERFORM 2710-WRITE-ONE-AUDIT-RECORD.
+           COMPUTE WS-BEFORE-PERCENT-X100 = WS-BEFORE-PERCENT * 100.
+           COMPUTE WS-COR-PERCENT-X100 = WS-COR-PERCENT * 100.
+           IF  WS-COR-PERCENT-X100 NOT = WS-BEFORE-PERCENT-X100
+               MOVE 'PERCENT X100'       TO AUD-FIELD-NAME
+               MOVE WS-BEFORE-PERCENT-X100 TO AUD-BEFORE-VALUE
+               MOVE WS-COR-PERCENT-X100  TO AUD-AFTER-VALUE
+               PERFORM 2710-WRITE-ONE-AUDIT-RECORD.
+      *---------------------------------------------------------------*
+       2710-WRITE-ONE-AUDIT-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-TARGET-DATE          TO AUD-DATE.
+           MOVE WS-OPERATOR-ID          TO AUD-OPERATOR-ID.
+           MOVE CD-YEAR                 TO AUD-TS-YEAR.
+           MOVE CD-MONTH                TO AUD-TS-MONTH.
+           MOVE CD-DAY                  TO AUD-TS-DAY.
+           MOVE CT-HOUR                 TO AUD-TS-HOUR.
+           MOVE CT-MINUTE               TO AUD-TS-MINUTE.
+           MOVE CT-SECOND               TO AUD-TS-SECOND.
+           WRITE AUDIT-RECORD.
+      *---------------------------------------------------------------*
+       3000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE USA-HIST-FILE
+                 AUDIT-FILE.
