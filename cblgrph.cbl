@@ -3,8 +3,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT USA-HIST-FILE ASSIGN TO USAHIST.
-           SELECT PRINT-FILE    ASSIGN TO PRTLINE.
+           SELECT USA-HIST-FILE   ASSIGN TO USAHIST.
+           SELECT STATE-HIST-FILE ASSIGN TO STATEHIST.
+           SELECT EXCEPTION-FILE  ASSIGN TO USAHXCP.
+           SELECT CHECKPOINT-FILE ASSIGN TO CBLCKPT.
+           SELECT EXTRACT-FILE    ASSIGN TO USAEXTR.
+           SELECT PRINT-FILE      ASSIGN TO PRTLINE.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -32,6 +36,59 @@
       *    05  UHR-DEATH             PIC 9(07).
       *    05  UHR-DEATH-NEW         PIC 9(07).
       *    05  UHR-PERCENT           PIC 99V99.
+      *---------------------------------------------------------------*
+       FD  STATE-HIST-FILE
+               RECORDING MODE IS F.
+       01  SHR-RECORD                PIC X(140).
+      *
+      *01  SHR-RECORD.
+      *    05  SHR-STATE-CODE        PIC X(02).
+      *    05  SHR-DATE.
+      *        10  SHR-YEAR          PIC X(04).
+      *        10  SHR-MONTH         PIC X(02).
+      *        10  SHR-DAY           PIC X(02).
+      *    05  SHR-CASE-POSITIVE     PIC 9(07).
+      *    05  SHR-CASE-NEGATIVE     PIC 9(07).
+      *    05  SHR-CASE-PENDING      PIC 9(07).
+      *    05  SHR-CASE-NEW          PIC 9(07).
+      *    05  SHR-HOSPITAL-CURR     PIC 9(07).
+      *    05  SHR-HOSPITAL-TOT      PIC 9(07).
+      *    05  SHR-ICU-CURR          PIC 9(07).
+      *    05  SHR-ICU-TOT           PIC 9(07).
+      *    05  SHR-VENT-CURR         PIC 9(07).
+      *    05  SHR-VENT-TOT          PIC 9(07).
+      *    05  SHR-RECOVERED         PIC 9(07).
+      *    05  SHR-DEATH             PIC 9(07).
+      *    05  SHR-DEATH-NEW         PIC 9(07).
+      *    05  SHR-PERCENT           PIC 99V99.
+      *---------------------------------------------------------------*
+       FD  EXCEPTION-FILE
+               RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05  EXR-RAW-RECORD        PIC X(130).
+           05  FILLER                PIC X(02)  VALUE SPACE.
+           05  EXR-REASON            PIC X(40).
+      *---------------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+               RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKP-DATE              PIC X(08).
+           05  CKP-PAGE-COUNT        PIC 9(03).
+           05  CKP-RECORD-COUNT      PIC 9(07).
+           05  CKP-TOTAL-CASES       PIC 9(11).
+           05  CKP-TOTAL-DEATHS      PIC 9(11).
+           05  CKP-SUM-GRAPH-POINT   PIC 9(09)V999999.
+           05  CKP-PEAK-GRAPH-POINT  PIC 999V999999.
+           05  CKP-PEAK-DATE         PIC X(08).
+           05  CKP-STATE-TOTAL-COUNT PIC 9(03).
+           05  CKP-STATE-TOTAL-ENTRY OCCURS 60 TIMES.
+               10  CKP-STE-STATE-CODE   PIC X(02).
+               10  CKP-STE-TOTAL-CASES  PIC 9(11).
+               10  CKP-STE-TOTAL-DEATHS PIC 9(11).
+      *---------------------------------------------------------------*
+       FD  EXTRACT-FILE
+               RECORDING MODE IS F.
+       01  EXTRACT-RECORD             PIC X(140).
       *---------------------------------------------------------------*
        FD  PRINT-FILE
                RECORDING MODE F.
@@ -57,6 +114,15 @@
                10  UHR-GRAPH.
                    15  UHR-GRAPH-DATA PIC X(01) OCCURS 110 TIMES.
                10  FILLER             PIC X(05)  VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  SHR-PRINT-RECORD.
+               10  FILLER             PIC X(03)  VALUE SPACE.
+               10  SHR-STATE-OUT      PIC X(02).
+               10  FILLER             PIC X(04)  VALUE SPACE.
+               10  FILLER             PIC X(02)  VALUE ' |'.
+               10  SHR-GRAPH.
+                   15  SHR-GRAPH-DATA PIC X(01) OCCURS 110 TIMES.
+               10  FILLER             PIC X(05)  VALUE SPACE.
       *---------------------------------------------------------------*
            05  HEADING-LINE-1.
                10 HL1-DATE.
@@ -68,7 +134,7 @@
                    15  FILLER         PIC X     VALUE '/'.
                    15  HL1-YEAR-OUT   PIC XX.
                10  FILLER             PIC X(20) VALUE SPACE.
-               10  FILLER             PIC X(40) VALUE ALL ' '.
+               10  HL1-METRIC-LABEL   PIC X(40) VALUE SPACE.
                10  FILLER             PIC X(20) VALUE SPACE.
                10  HL1-PAGE-COUNT-AREA.
                    15  FILLER         PIC X(04) VALUE SPACE.
@@ -85,22 +151,84 @@
                10  FILLER    PIC X(20) VALUE '----+----9----+----1'.
                10  FILLER    PIC X(10) VALUE '         '.
       *---------------------------------------------------------------*
-           05  ERROR-LINE-1.
-               10  EL-TIMESTAMP.
-                   15  EL-MONTH       PIC X(02).
-                   15  FILLER         PIC X(01)  VALUE '/'.
-                   15  EL-DAY         PIC X(02).
-                   15  FILLER         PIC X(01)  VALUE '/'.
-                   15  EL-YEAR        PIC X(04).
-               10  FILLER    PIC X(06) VALUE '   |  '.
-               10  EL-PERCENT.
-                   15  EL-GRAPH-POINT  PIC ZZ9.9999.
-                   15  FILLER          PIC X(04) VALUE '%   '.
-               10  FILLER    PIC X(20) VALUE '      ***  VALUE IS '.
-               10  FILLER    PIC X(20) VALUE 'TO LARGE TO GRAPH MU'.
-               10  FILLER    PIC X(20) VALUE 'ST BE LESS THAN 10% '.
-               10  FILLER    PIC X(20) VALUE ' ***                '.
-               10  FILLER    PIC X(11) VALUE '           '.
+           05  HEADING-LINE-3.
+               10  FILLER          PIC X(04) VALUE SPACE.
+               10  FILLER          PIC X(08) VALUE 'LEGEND: '.
+               10  FILLER          PIC X(04) VALUE '* = '.
+               10  HL3-PRIMARY-LABEL   PIC X(20) VALUE SPACE.
+               10  FILLER          PIC X(04) VALUE SPACE.
+               10  FILLER          PIC X(04) VALUE '# = '.
+               10  HL3-SECONDARY-LABEL PIC X(20) VALUE SPACE.
+               10  FILLER          PIC X(68) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  SR-TOTALS-LINE.
+               10  FILLER          PIC X(14) VALUE ' TOTAL CASES:'.
+               10  SR-TOTAL-CASES  PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER          PIC X(15) VALUE '  TOTAL DEATHS:'.
+               10  SR-TOTAL-DEATHS PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER          PIC X(65) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  ST-TOTAL-LINE.
+               10  FILLER          PIC X(13) VALUE ' STATE TOTAL'.
+               10  ST-STATE-OUT    PIC X(02).
+               10  FILLER          PIC X(08) VALUE '  CASES:'.
+               10  ST-TOTAL-CASES  PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER          PIC X(09) VALUE '  DEATHS:'.
+               10  ST-TOTAL-DEATHS PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER          PIC X(78) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  SR-PEAK-LINE.
+               10  FILLER          PIC X(13) VALUE ' PEAK VALUE:'.
+               10  SR-PEAK-POINT   PIC ZZ9.9999.
+               10  FILLER          PIC X(01) VALUE '%'.
+               10  FILLER          PIC X(09) VALUE '  ON DATE'.
+               10  FILLER          PIC X(01) VALUE ':'.
+               10  SR-PEAK-MONTH   PIC X(02).
+               10  FILLER          PIC X(01) VALUE '/'.
+               10  SR-PEAK-DAY     PIC X(02).
+               10  FILLER          PIC X(01) VALUE '/'.
+               10  SR-PEAK-YEAR    PIC X(04).
+               10  FILLER          PIC X(90) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  SR-AVERAGE-LINE.
+               10  FILLER        PIC X(22) VALUE ' PERIOD AVG VALUE:'.
+               10  SR-AVERAGE-POINT PIC ZZ9.9999.
+               10  FILLER          PIC X(01) VALUE '%'.
+               10  FILLER          PIC X(101) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  DR-DISCREPANCY-LINE.
+               10  FILLER          PIC X(01) VALUE SPACE.
+               10  FILLER          PIC X(12) VALUE '*** PERCENT '.
+               10  FILLER          PIC X(12) VALUE 'MISMATCH ON '.
+               10  DR-MONTH        PIC X(02).
+               10  FILLER          PIC X(01) VALUE '/'.
+               10  DR-DAY          PIC X(02).
+               10  FILLER          PIC X(01) VALUE '/'.
+               10  DR-YEAR         PIC X(04).
+               10  FILLER          PIC X(11) VALUE '  COMPUTED:'.
+               10  DR-COMPUTED     PIC ZZ9.9999.
+               10  FILLER          PIC X(01) VALUE '%'.
+               10  FILLER          PIC X(11) VALUE '  SUPPLIED:'.
+               10  DR-SUPPLIED     PIC Z9.99.
+               10  FILLER          PIC X(01) VALUE '%'.
+               10  FILLER          PIC X(60) VALUE SPACE.
+      *---------------------------------------------------------------*
+       01  WS-UHR-RAW-FIELDS.
+      *---------------------------------------------------------------*
+           05  WS-UHR-RAW-CASE-POSITIVE  PIC X(07).
+           05  WS-UHR-RAW-CASE-NEGATIVE  PIC X(07).
+           05  WS-UHR-RAW-CASE-PENDING   PIC X(07).
+           05  WS-UHR-RAW-CASE-NEW       PIC X(07).
+           05  WS-UHR-RAW-HOSPITAL-CURR  PIC X(07).
+           05  WS-UHR-RAW-HOSPITAL-TOT   PIC X(07).
+           05  WS-UHR-RAW-ICU-CURR       PIC X(07).
+           05  WS-UHR-RAW-ICU-TOT        PIC X(07).
+           05  WS-UHR-RAW-VENT-CURR      PIC X(07).
+           05  WS-UHR-RAW-VENT-TOT       PIC X(07).
+           05  WS-UHR-RAW-RECOVERED      PIC X(07).
+           05  WS-UHR-RAW-DEATH          PIC X(07).
+           05  WS-UHR-RAW-DEATH-NEW      PIC X(07).
+           05  WS-UHR-RAW-PERCENT        PIC X(05).
       *---------------------------------------------------------------*
        01  WS-HOLD-FIELDS.
       *---------------------------------------------------------------*
@@ -128,6 +256,7 @@
            05  WS-GRAPH-POINT         PIC 999V999999.
            05  WS-GRAPH-PNT-X         PIC ZZ9.9999.
            05  WS-GRAPH-DATA          PIC 999.
+           05  WS-GRAPH-DATA-CALC     PIC 9(05)   VALUE ZERO.
            05  WS-PNT1                PIC 99.
            05  WS-PNT2                PIC 99.
            05  TODAYS-DATE.
@@ -138,6 +267,107 @@
                88  END-OF-FILE                    VALUE 'Y'.
            05  VALID-RECORD-SW        PIC X(01)   VALUE 'Y'.
                88  VALID-RECORD                   VALUE 'Y'.
+           05  WS-OVERFLOW-SW         PIC X(01)   VALUE 'N'.
+               88  WS-OVERFLOW                    VALUE 'Y'.
+           05  WS-RECORD-COUNT        PIC 9(07)   VALUE ZERO.
+           05  WS-SUM-TOTAL-CASES     PIC 9(11)   VALUE ZERO.
+           05  WS-SUM-TOTAL-DEATHS    PIC 9(11)   VALUE ZERO.
+           05  WS-SUM-GRAPH-POINT     PIC 9(09)V999999 VALUE ZERO.
+           05  WS-AVG-GRAPH-POINT     PIC 999V999999    VALUE ZERO.
+           05  WS-PEAK-GRAPH-POINT    PIC 999V999999    VALUE ZERO.
+           05  WS-PEAK-DATE.
+               10  WS-PEAK-YEAR       PIC X(04).
+               10  WS-PEAK-MONTH      PIC X(02).
+               10  WS-PEAK-DAY        PIC X(02).
+           05  WS-FATALITY-RATIO      PIC 99V999999      VALUE ZERO.
+           05  WS-COMPUTED-FATALITY-PCT PIC 999V999999   VALUE ZERO.
+           05  WS-PERCENT-DIFF        PIC S9(03)V999999  VALUE ZERO.
+           05  WS-PERCENT-TOLERANCE   PIC V99            VALUE .05.
+           05  WS-METRIC-SELECT       PIC X(01)   VALUE 'D'.
+               88  METRIC-FATALITY                VALUE 'D'.
+               88  METRIC-HOSPITAL                VALUE 'H'.
+               88  METRIC-ICU                     VALUE 'I'.
+               88  METRIC-VENT                    VALUE 'V'.
+           05  WS-COMMAND-LINE        PIC X(80).
+           05  WS-METRIC-LABEL        PIC X(40)   VALUE SPACE.
+           05  WS-PRIMARY-SHORT-LABEL PIC X(20)   VALUE SPACE.
+           05  WS-SECONDARY-METRIC    PIC X(01)   VALUE SPACE.
+               88  SECONDARY-FATALITY              VALUE 'D'.
+               88  SECONDARY-HOSPITAL              VALUE 'H'.
+               88  SECONDARY-ICU                   VALUE 'I'.
+               88  SECONDARY-VENT                  VALUE 'V'.
+           05  WS-SECONDARY-SHORT-LABEL PIC X(20)  VALUE SPACE.
+           05  WS-SEC-PERCENT         PIC 99V999999 VALUE ZERO.
+           05  WS-SEC-GRAPH-POINT     PIC 999V999999 VALUE ZERO.
+           05  WS-SEC-GRAPH-DATA      PIC 999        VALUE ZERO.
+           05  WS-SEC-GRAPH-DATA-CALC PIC 9(05)      VALUE ZERO.
+           05  WS-SEC-OVERFLOW-SW     PIC X(01)   VALUE 'N'.
+               88  WS-SEC-OVERFLOW                 VALUE 'Y'.
+      *---------------------------------------------------------------*
+           05  WS-VALIDATION-SW       PIC X(01)   VALUE 'Y'.
+               88  RECORD-IS-VALID                VALUE 'Y'.
+           05  WS-REJECT-REASON       PIC X(40)   VALUE SPACE.
+           05  WS-YEAR-NUM            PIC 9(04)   VALUE ZERO.
+           05  WS-MONTH-NUM           PIC 99      VALUE ZERO.
+           05  WS-DAY-NUM             PIC 99      VALUE ZERO.
+           05  WS-LEAP-YEAR-SW        PIC X(01)   VALUE 'N'.
+               88  WS-YEAR-IS-LEAP                VALUE 'Y'.
+           05  WS-LEAP-QUOTIENT       PIC 9(06)   VALUE ZERO.
+           05  WS-LEAP-REMAINDER      PIC 9(04)   VALUE ZERO.
+           05  WS-PERCENT-EDIT-COPY   PIC X(05)   VALUE SPACE.
+           05  WS-RAW-EDIT-COPY       PIC X(07)   VALUE SPACE.
+           05  WS-RESTART-DATE-PARM   PIC X(08)   VALUE SPACE.
+           05  WS-CKP-INTERVAL        PIC 9(03)   VALUE 25.
+           05  WS-CKP-REMAINDER       PIC 9(07)   VALUE ZERO.
+           05  WS-CKP-QUOTIENT        PIC 9(07)   VALUE ZERO.
+           05  CKP-EOF-SW             PIC X(01)   VALUE 'N'.
+               88  CKP-EOF                        VALUE 'Y'.
+           05  CKP-FOUND-SW           PIC X(01)   VALUE 'N'.
+               88  CKP-FOUND                      VALUE 'Y'.
+           05  WS-EXTR-PERCENT-EDIT   PIC 99.99.
+           05  WS-EXTR-PTR            PIC 9(03)   VALUE 1.
+      *---------------------------------------------------------------*
+       01  WS-STATE-HOLD-FIELDS.
+      *---------------------------------------------------------------*
+           05  WS-SHR-RECORD.
+               10  WS-SHR-STATE          PIC X(02).
+               10  WS-SHR-DATE.
+                   15  WS-SHR-YEAR       PIC X(04).
+                   15  WS-SHR-MONTH      PIC X(02).
+                   15  WS-SHR-DAY        PIC X(02).
+               10  WS-SHR-CASE-POSITIVE  PIC 9(07).
+               10  WS-SHR-CASE-NEGATIVE  PIC 9(07).
+               10  WS-SHR-CASE-PENDING   PIC 9(07).
+               10  WS-SHR-CASE-NEW       PIC 9(07).
+               10  WS-SHR-HOSPITAL-CURR  PIC 9(07).
+               10  WS-SHR-HOSPITAL-TOT   PIC 9(07).
+               10  WS-SHR-ICU-CURR       PIC 9(07).
+               10  WS-SHR-ICU-TOT        PIC 9(07).
+               10  WS-SHR-VENT-CURR      PIC 9(07).
+               10  WS-SHR-VENT-TOT       PIC 9(07).
+               10  WS-SHR-RECOVERED      PIC 9(07).
+               10  WS-SHR-DEATH          PIC 9(07).
+               10  WS-SHR-DEATH-NEW      PIC 9(07).
+               10  WS-SHR-PERCENT        PIC 99V99.
+      *---------------------------------------------------------------*
+           05  STATE-EOF-SW           PIC X(01)   VALUE 'N'.
+               88  STATE-EOF                      VALUE 'Y'.
+           05  STATE-VALID-SW         PIC X(01)   VALUE 'Y'.
+               88  STATE-VALID-RECORD             VALUE 'Y'.
+           05  WS-SHR-PERCENT-CALC    PIC 99V999999      VALUE ZERO.
+           05  WS-SHR-GRAPH-POINT     PIC 999V999999     VALUE ZERO.
+           05  WS-SHR-GRAPH-PNT-X     PIC ZZ9.9999.
+           05  WS-SHR-GRAPH-DATA      PIC 999.
+           05  WS-SHR-GRAPH-DATA-CALC PIC 9(05)   VALUE ZERO.
+      *---------------------------------------------------------------*
+           05  WS-STATE-TOTAL-COUNT   PIC 9(03)   VALUE ZERO.
+           05  WS-STATE-SKIP-SW       PIC X(01)   VALUE 'N'.
+               88  WS-STATE-SKIP                  VALUE 'Y'.
+           05  WS-STATE-TOTAL-ENTRY OCCURS 60 TIMES
+                                     INDEXED BY WS-STI.
+               10  WS-STE-STATE-CODE  PIC X(02).
+               10  WS-STE-TOTAL-CASES  PIC 9(11).
+               10  WS-STE-TOTAL-DEATHS PIC 9(11).
       *---------------------------------------------------------------*
        01  PRINTER-CONTROL-FIELDS.
       *---------------------------------------------------------------*
@@ -156,20 +386,136 @@
        0000-MAIN-PROCESSING.
       *---------------------------------------------------------------*
            PERFORM 1000-OPEN-FILES.
-           PERFORM 8000-READ-USA-HIST-FILE.
+           PERFORM 8010-GET-VALID-USA-RECORD.
+           PERFORM 8100-READ-STATE-HIST-FILE.
+           PERFORM 1100-APPLY-RESTART.
            PERFORM 2000-PROCESS-USA-HIST-FILE
                UNTIL END-OF-FILE.
+           PERFORM 4000-PRINT-SUMMARY-PAGE.
            PERFORM 3000-CLOSE-FILES.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES.
       *---------------------------------------------------------------*
            OPEN INPUT  USA-HIST-FILE
-                OUTPUT PRINT-FILE.
+                INPUT  STATE-HIST-FILE.
            ACCEPT TODAYS-DATE FROM DATE.
            MOVE TD-YEAR                TO HL1-YEAR-OUT.
            MOVE TD-MONTH               TO HL1-MONTH-OUT.
            MOVE TD-DAY                 TO HL1-DAY-OUT.
+           MOVE SPACE                  TO WS-COMMAND-LINE
+                                          WS-RESTART-DATE-PARM.
+           ACCEPT WS-COMMAND-LINE      FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+               INTO WS-METRIC-SELECT
+                    WS-RESTART-DATE-PARM.
+           IF  WS-METRIC-SELECT NOT = 'H' AND
+               WS-METRIC-SELECT NOT = 'I' AND
+               WS-METRIC-SELECT NOT = 'V'
+               MOVE 'D'                TO WS-METRIC-SELECT.
+           PERFORM 1050-SET-METRIC-LABEL.
+           IF  WS-RESTART-DATE-PARM NOT = SPACE
+               PERFORM 1060-LOAD-CHECKPOINT
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND EXTRACT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT CHECKPOINT-FILE.
+      *---------------------------------------------------------------*
+       1060-LOAD-CHECKPOINT.
+      *---------------------------------------------------------------*
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 1065-READ-ONE-CHECKPOINT.
+           PERFORM 1065-READ-ONE-CHECKPOINT
+               UNTIL CKP-EOF.
+           CLOSE CHECKPOINT-FILE.
+           IF  CKP-FOUND
+               MOVE CKP-PAGE-COUNT       TO PAGE-COUNT
+               MOVE CKP-RECORD-COUNT     TO WS-RECORD-COUNT
+               MOVE CKP-TOTAL-CASES      TO WS-SUM-TOTAL-CASES
+               MOVE CKP-TOTAL-DEATHS     TO WS-SUM-TOTAL-DEATHS
+               MOVE CKP-SUM-GRAPH-POINT  TO WS-SUM-GRAPH-POINT
+               MOVE CKP-PEAK-GRAPH-POINT TO WS-PEAK-GRAPH-POINT
+               MOVE CKP-PEAK-DATE        TO WS-PEAK-DATE
+               MOVE CKP-STATE-TOTAL-COUNT TO WS-STATE-TOTAL-COUNT
+               PERFORM 1070-RESTORE-STATE-TOTALS
+                   VARYING WS-STI FROM 1 BY 1
+                       UNTIL WS-STI GREATER THAN 60.
+      *---------------------------------------------------------------*
+       1070-RESTORE-STATE-TOTALS.
+      *---------------------------------------------------------------*
+           MOVE CKP-STE-STATE-CODE(WS-STI) TO
+                                        WS-STE-STATE-CODE(WS-STI).
+           MOVE CKP-STE-TOTAL-CASES(WS-STI) TO
+                                        WS-STE-TOTAL-CASES(WS-STI).
+           MOVE CKP-STE-TOTAL-DEATHS(WS-STI) TO
+                                        WS-STE-TOTAL-DEATHS(WS-STI).
+      *---------------------------------------------------------------*
+       1065-READ-ONE-CHECKPOINT.
+      *---------------------------------------------------------------*
+           READ CHECKPOINT-FILE
+               AT END     MOVE 'Y'     TO CKP-EOF-SW
+               NOT AT END MOVE 'Y'     TO CKP-FOUND-SW.
+      *---------------------------------------------------------------*
+       1100-APPLY-RESTART.
+      *---------------------------------------------------------------*
+           IF  WS-RESTART-DATE-PARM NOT = SPACE
+               PERFORM 1110-SKIP-USA-TO-RESTART
+                   UNTIL END-OF-FILE
+                      OR WS-UHR-DATE NOT LESS WS-RESTART-DATE-PARM
+               PERFORM 1120-SKIP-STATE-TO-RESTART
+                   UNTIL STATE-EOF
+                      OR WS-SHR-DATE NOT LESS WS-RESTART-DATE-PARM.
+      *---------------------------------------------------------------*
+       1110-SKIP-USA-TO-RESTART.
+      *---------------------------------------------------------------*
+           PERFORM 8010-GET-VALID-USA-RECORD.
+      *---------------------------------------------------------------*
+       1120-SKIP-STATE-TO-RESTART.
+      *---------------------------------------------------------------*
+           PERFORM 8100-READ-STATE-HIST-FILE.
+      *---------------------------------------------------------------*
+       1050-SET-METRIC-LABEL.
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN METRIC-HOSPITAL
+                   MOVE 'METRIC: HOSPITALIZED CURRENT % OF CASES'
+                                       TO WS-METRIC-LABEL
+               WHEN METRIC-ICU
+                   MOVE 'METRIC: ICU CURRENT % OF CASES'
+                                       TO WS-METRIC-LABEL
+               WHEN METRIC-VENT
+                   MOVE 'METRIC: VENTILATOR UTILIZATION %'
+                                       TO WS-METRIC-LABEL
+               WHEN OTHER
+                   MOVE 'METRIC: CASE FATALITY RATE %'
+                                       TO WS-METRIC-LABEL
+           END-EVALUATE.
+           EVALUATE TRUE
+               WHEN METRIC-HOSPITAL
+                   MOVE 'HOSPITAL LOAD %'    TO WS-PRIMARY-SHORT-LABEL
+               WHEN METRIC-ICU
+                   MOVE 'ICU LOAD %'         TO WS-PRIMARY-SHORT-LABEL
+               WHEN METRIC-VENT
+                   MOVE 'VENTILATOR USE %'   TO WS-PRIMARY-SHORT-LABEL
+               WHEN OTHER
+                   MOVE 'FATALITY RATE %'    TO WS-PRIMARY-SHORT-LABEL
+           END-EVALUATE.
+           PERFORM 1055-SET-SECONDARY-METRIC.
+      *---------------------------------------------------------------*
+       1055-SET-SECONDARY-METRIC.
+      *---------------------------------------------------------------*
+           IF  METRIC-FATALITY
+               MOVE 'I'                     TO WS-SECONDARY-METRIC
+               MOVE 'ICU LOAD %'            TO WS-SECONDARY-SHORT-LABEL
+           ELSE
+               MOVE 'D'                     TO WS-SECONDARY-METRIC
+               MOVE 'FATALITY RATE %'       TO
+                                        WS-SECONDARY-SHORT-LABEL.
       *---------------------------------------------------------------*
        2000-PROCESS-USA-HIST-FILE.
       *---------------------------------------------------------------*
@@ -177,28 +523,330 @@
            MOVE WS-UHR-MONTH           TO PR-MONTH.
            MOVE WS-UHR-YEAR            TO PR-YEAR.
            MOVE ALL SPACES             TO UHR-GRAPH.
+           PERFORM 1900-COMPUTE-GRAPH-POINT.
+           PERFORM 1950-COMPUTE-FATALITY-PERCENT.
+           PERFORM 1960-RECONCILE-PERCENT.
+           PERFORM 2200-ACCUMULATE-STATISTICS.
+           COMPUTE WS-GRAPH-DATA-CALC = (WS-GRAPH-POINT * 10) + 6.
+           MOVE 'N'                    TO WS-OVERFLOW-SW.
+           IF  WS-GRAPH-DATA-CALC GREATER THAN 110
+               MOVE 'Y'                TO WS-OVERFLOW-SW
+               MOVE 109                TO WS-GRAPH-DATA-CALC.
+           MOVE WS-GRAPH-DATA-CALC     TO WS-GRAPH-DATA.
+           PERFORM 1920-COMPUTE-SECONDARY-GRAPH-POINT.
+           COMPUTE WS-SEC-GRAPH-DATA-CALC =
+               (WS-SEC-GRAPH-POINT * 10) + 6.
+           MOVE 'N'                    TO WS-SEC-OVERFLOW-SW.
+           IF  WS-SEC-GRAPH-DATA-CALC GREATER THAN 110
+               MOVE 'Y'                TO WS-SEC-OVERFLOW-SW
+               MOVE 109                TO WS-SEC-GRAPH-DATA-CALC.
+           MOVE WS-SEC-GRAPH-DATA-CALC TO WS-SEC-GRAPH-DATA.
+           MOVE 3                      TO WS-PNT1
+           PERFORM  2100-FORMAT-PERCENT
+               VARYING WS-PNT2 FROM 1 BY 1
+                   UNTIL WS-PNT2 GREATER THAN 7.
+           IF  UHR-GRAPH-DATA(WS-GRAPH-DATA) = SPACE
+               MOVE '*'          TO UHR-GRAPH-DATA(WS-GRAPH-DATA).
+           IF  WS-OVERFLOW AND UHR-GRAPH-DATA(110) = SPACE
+               MOVE '>'                TO UHR-GRAPH-DATA(110).
+           IF  UHR-GRAPH-DATA(WS-SEC-GRAPH-DATA) = SPACE
+               MOVE '#'          TO UHR-GRAPH-DATA(WS-SEC-GRAPH-DATA).
+           IF  WS-SEC-OVERFLOW AND UHR-GRAPH-DATA(110) = SPACE
+               MOVE '>'                TO UHR-GRAPH-DATA(110).
+           MOVE UHR-PRINT-RECORD       TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 2500-PROCESS-STATE-BREAKDOWN.
+           PERFORM 2300-CHECKPOINT-PROGRESS.
+           PERFORM 2800-WRITE-EXTRACT-RECORD.
+           PERFORM 8010-GET-VALID-USA-RECORD.
+      *---------------------------------------------------------------*
+       2800-WRITE-EXTRACT-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-UHR-PERCENT          TO WS-EXTR-PERCENT-EDIT.
+           MOVE SPACE                   TO EXTRACT-RECORD.
+           MOVE 1                       TO WS-EXTR-PTR.
+           STRING WS-UHR-DATE           DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-CASE-POSITIVE  DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-CASE-NEGATIVE  DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-CASE-PENDING   DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-CASE-NEW       DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-HOSPITAL-CURR  DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-HOSPITAL-TOT   DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-ICU-CURR       DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-ICU-TOT        DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-VENT-CURR      DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-VENT-TOT       DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-RECOVERED      DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-DEATH          DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-UHR-DEATH-NEW      DELIMITED SIZE
+                  ','                   DELIMITED SIZE
+                  WS-EXTR-PERCENT-EDIT  DELIMITED SIZE
+               INTO EXTRACT-RECORD
+               WITH POINTER WS-EXTR-PTR.
+           WRITE EXTRACT-RECORD.
+      *---------------------------------------------------------------*
+       2300-CHECKPOINT-PROGRESS.
+      *---------------------------------------------------------------*
+           DIVIDE WS-RECORD-COUNT BY WS-CKP-INTERVAL
+               GIVING WS-CKP-QUOTIENT
+               REMAINDER WS-CKP-REMAINDER.
+           IF  WS-CKP-REMAINDER = ZERO
+               PERFORM 2350-WRITE-CHECKPOINT-RECORD.
+      *---------------------------------------------------------------*
+       2350-WRITE-CHECKPOINT-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-UHR-DATE             TO CKP-DATE.
+           MOVE PAGE-COUNT              TO CKP-PAGE-COUNT.
+           MOVE WS-RECORD-COUNT         TO CKP-RECORD-COUNT.
+           MOVE WS-SUM-TOTAL-CASES      TO CKP-TOTAL-CASES.
+           MOVE WS-SUM-TOTAL-DEATHS     TO CKP-TOTAL-DEATHS.
+           MOVE WS-SUM-GRAPH-POINT      TO CKP-SUM-GRAPH-POINT.
+           MOVE WS-PEAK-GRAPH-POINT     TO CKP-PEAK-GRAPH-POINT.
+           MOVE WS-PEAK-DATE            TO CKP-PEAK-DATE.
+           MOVE WS-STATE-TOTAL-COUNT    TO CKP-STATE-TOTAL-COUNT.
+           PERFORM 2360-SAVE-STATE-TOTALS
+               VARYING WS-STI FROM 1 BY 1
+                   UNTIL WS-STI GREATER THAN 60.
+           WRITE CHECKPOINT-RECORD.
+      *---------------------------------------------------------------*
+       2360-SAVE-STATE-TOTALS.
+      *---------------------------------------------------------------*
+           MOVE WS-STE-STATE-CODE(WS-STI) TO
+                                        CKP-STE-STATE-CODE(WS-STI).
+           MOVE WS-STE-TOTAL-CASES(WS-STI) TO
+                                        CKP-STE-TOTAL-CASES(WS-STI).
+           MOVE WS-STE-TOTAL-DEATHS(WS-STI) TO
+                                        CKP-STE-TOTAL-DEATHS(WS-STI).
+      *---------------------------------------------------------------*
+       1900-COMPUTE-GRAPH-POINT.
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN METRIC-HOSPITAL
+                   IF  WS-UHR-CASE-POSITIVE > ZERO
+                       DIVIDE WS-UHR-HOSPITAL-CURR
+                           BY WS-UHR-CASE-POSITIVE GIVING WS-PERCENT
+                   ELSE
+                       MOVE ZERO       TO WS-PERCENT
+                   END-IF
+               WHEN METRIC-ICU
+                   IF  WS-UHR-CASE-POSITIVE > ZERO
+                       DIVIDE WS-UHR-ICU-CURR
+                           BY WS-UHR-CASE-POSITIVE GIVING WS-PERCENT
+                   ELSE
+                       MOVE ZERO       TO WS-PERCENT
+                   END-IF
+               WHEN METRIC-VENT
+                   IF  WS-UHR-VENT-TOT > ZERO
+                       DIVIDE WS-UHR-VENT-CURR
+                           BY WS-UHR-VENT-TOT GIVING WS-PERCENT
+                   ELSE
+                       MOVE ZERO       TO WS-PERCENT
+                   END-IF
+               WHEN OTHER
+                   IF  WS-UHR-CASE-POSITIVE > ZERO
+                       DIVIDE WS-UHR-DEATH
+                           BY WS-UHR-CASE-POSITIVE GIVING WS-PERCENT
+                   ELSE
+                       MOVE ZERO       TO WS-PERCENT
+                   END-IF
+           END-EVALUATE.
+           MULTIPLY WS-PERCENT BY 100 GIVING WS-GRAPH-POINT.
+      *---------------------------------------------------------------*
+       1920-COMPUTE-SECONDARY-GRAPH-POINT.
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN SECONDARY-HOSPITAL
+                   IF  WS-UHR-CASE-POSITIVE > ZERO
+                       DIVIDE WS-UHR-HOSPITAL-CURR
+                           BY WS-UHR-CASE-POSITIVE
+                               GIVING WS-SEC-PERCENT
+                   ELSE
+                       MOVE ZERO       TO WS-SEC-PERCENT
+                   END-IF
+               WHEN SECONDARY-ICU
+                   IF  WS-UHR-CASE-POSITIVE > ZERO
+                       DIVIDE WS-UHR-ICU-CURR
+                           BY WS-UHR-CASE-POSITIVE
+                               GIVING WS-SEC-PERCENT
+                   ELSE
+                       MOVE ZERO       TO WS-SEC-PERCENT
+                   END-IF
+               WHEN SECONDARY-VENT
+                   IF  WS-UHR-VENT-TOT > ZERO
+                       DIVIDE WS-UHR-VENT-CURR
+                           BY WS-UHR-VENT-TOT GIVING WS-SEC-PERCENT
+                   ELSE
+                       MOVE ZERO       TO WS-SEC-PERCENT
+                   END-IF
+               WHEN OTHER
+                   IF  WS-UHR-CASE-POSITIVE > ZERO
+                       DIVIDE WS-UHR-DEATH
+                           BY WS-UHR-CASE-POSITIVE
+                               GIVING WS-SEC-PERCENT
+                   ELSE
+                       MOVE ZERO       TO WS-SEC-PERCENT
+                   END-IF
+           END-EVALUATE.
+           MULTIPLY WS-SEC-PERCENT BY 100 GIVING WS-SEC-GRAPH-POINT.
+      *---------------------------------------------------------------*
+       1950-COMPUTE-FATALITY-PERCENT.
+      *---------------------------------------------------------------*
            IF  WS-UHR-CASE-POSITIVE > ZERO
                DIVIDE WS-UHR-DEATH BY WS-UHR-CASE-POSITIVE
-                   GIVING WS-PERCENT
-               MULTIPLY WS-PERCENT BY 100 GIVING WS-GRAPH-POINT
-           ELSE
-               MOVE ZERO               TO WS-GRAPH-POINT.
-           COMPUTE WS-GRAPH-DATA = (WS-GRAPH-POINT * 10) + 6.
-           IF  WS-GRAPH-POINT GREATER THAN 11
-               MOVE WS-UHR-DAY         TO EL-DAY
-               MOVE WS-UHR-MONTH       TO EL-MONTH
-               MOVE WS-UHR-YEAR        TO EL-YEAR
-               MOVE WS-GRAPH-POINT     TO EL-GRAPH-POINT
-               MOVE ERROR-LINE-1       TO NEXT-REPORT-LINE
+                   GIVING WS-FATALITY-RATIO
+               MULTIPLY WS-FATALITY-RATIO BY 100
+                   GIVING WS-COMPUTED-FATALITY-PCT
            ELSE
-               MOVE '*'                TO UHR-GRAPH-DATA(WS-GRAPH-DATA)
-               MOVE 3                  TO WS-PNT1
-               PERFORM  2100-FORMAT-PERCENT
-                   VARYING WS-PNT2 FROM 1 BY 1
-                       UNTIL WS-PNT2 GREATER THAN 7
-               MOVE UHR-PRINT-RECORD    TO NEXT-REPORT-LINE.
+               MOVE ZERO               TO WS-COMPUTED-FATALITY-PCT.
+      *---------------------------------------------------------------*
+       1960-RECONCILE-PERCENT.
+      *---------------------------------------------------------------*
+           COMPUTE WS-PERCENT-DIFF =
+               WS-COMPUTED-FATALITY-PCT - WS-UHR-PERCENT.
+           IF  WS-PERCENT-DIFF < ZERO
+               MULTIPLY WS-PERCENT-DIFF BY -1 GIVING WS-PERCENT-DIFF.
+           IF  WS-PERCENT-DIFF > WS-PERCENT-TOLERANCE
+               MOVE WS-UHR-MONTH       TO DR-MONTH
+               MOVE WS-UHR-DAY         TO DR-DAY
+               MOVE WS-UHR-YEAR        TO DR-YEAR
+               MOVE WS-COMPUTED-FATALITY-PCT TO DR-COMPUTED
+               MOVE WS-UHR-PERCENT     TO DR-SUPPLIED
+               MOVE DR-DISCREPANCY-LINE TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       2200-ACCUMULATE-STATISTICS.
+      *---------------------------------------------------------------*
+           ADD  1                      TO WS-RECORD-COUNT.
+           ADD  WS-UHR-CASE-POSITIVE    TO WS-SUM-TOTAL-CASES.
+           ADD  WS-UHR-DEATH            TO WS-SUM-TOTAL-DEATHS.
+           ADD  WS-GRAPH-POINT          TO WS-SUM-GRAPH-POINT.
+           IF  WS-GRAPH-POINT GREATER THAN WS-PEAK-GRAPH-POINT
+               MOVE WS-GRAPH-POINT     TO WS-PEAK-GRAPH-POINT
+               MOVE WS-UHR-YEAR        TO WS-PEAK-YEAR
+               MOVE WS-UHR-MONTH       TO WS-PEAK-MONTH
+               MOVE WS-UHR-DAY         TO WS-PEAK-DAY.
+      *---------------------------------------------------------------*
+       2500-PROCESS-STATE-BREAKDOWN.
+      *---------------------------------------------------------------*
+           PERFORM 2505-SKIP-STATE-TO-CURRENT-DAY
+               UNTIL STATE-EOF
+                  OR WS-SHR-DATE NOT LESS WS-UHR-DATE.
+           PERFORM 2510-PROCESS-ONE-STATE-DAY
+               UNTIL STATE-EOF
+                  OR WS-SHR-DATE NOT = WS-UHR-DATE.
+      *---------------------------------------------------------------*
+       2505-SKIP-STATE-TO-CURRENT-DAY.
+      *---------------------------------------------------------------*
+           PERFORM 8100-READ-STATE-HIST-FILE.
+      *---------------------------------------------------------------*
+       2510-PROCESS-ONE-STATE-DAY.
+      *---------------------------------------------------------------*
+           MOVE ALL SPACES             TO SHR-GRAPH.
+           PERFORM 2600-COMPUTE-STATE-GRAPH-POINT.
+           PERFORM 2700-ACCUMULATE-STATE-TOTAL.
+           COMPUTE WS-SHR-GRAPH-DATA-CALC =
+               (WS-SHR-GRAPH-POINT * 10) + 6.
+           MOVE 'N'                    TO WS-OVERFLOW-SW.
+           IF  WS-SHR-GRAPH-DATA-CALC GREATER THAN 110
+               MOVE 'Y'                TO WS-OVERFLOW-SW
+               MOVE 109                TO WS-SHR-GRAPH-DATA-CALC.
+           MOVE WS-SHR-GRAPH-DATA-CALC TO WS-SHR-GRAPH-DATA.
+           MOVE '*'               TO SHR-GRAPH-DATA(WS-SHR-GRAPH-DATA).
+           IF  WS-OVERFLOW
+               MOVE '>'                TO SHR-GRAPH-DATA(110).
+           MOVE WS-SHR-STATE           TO SHR-STATE-OUT.
+           MOVE 3                      TO WS-PNT1
+           PERFORM  2650-FORMAT-STATE-PERCENT
+               VARYING WS-PNT2 FROM 1 BY 1
+                   UNTIL WS-PNT2 GREATER THAN 7.
+           MOVE SHR-PRINT-RECORD       TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
-           PERFORM 8000-READ-USA-HIST-FILE.
+           PERFORM 8100-READ-STATE-HIST-FILE.
+      *---------------------------------------------------------------*
+       2600-COMPUTE-STATE-GRAPH-POINT.
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN METRIC-HOSPITAL
+                   IF  WS-SHR-CASE-POSITIVE > ZERO
+                       DIVIDE WS-SHR-HOSPITAL-CURR
+                           BY WS-SHR-CASE-POSITIVE
+                               GIVING WS-SHR-PERCENT-CALC
+                   ELSE
+                       MOVE ZERO       TO WS-SHR-PERCENT-CALC
+                   END-IF
+               WHEN METRIC-ICU
+                   IF  WS-SHR-CASE-POSITIVE > ZERO
+                       DIVIDE WS-SHR-ICU-CURR
+                           BY WS-SHR-CASE-POSITIVE
+                               GIVING WS-SHR-PERCENT-CALC
+                   ELSE
+                       MOVE ZERO       TO WS-SHR-PERCENT-CALC
+                   END-IF
+               WHEN METRIC-VENT
+                   IF  WS-SHR-VENT-TOT > ZERO
+                       DIVIDE WS-SHR-VENT-CURR
+                           BY WS-SHR-VENT-TOT
+                               GIVING WS-SHR-PERCENT-CALC
+                   ELSE
+                       MOVE ZERO       TO WS-SHR-PERCENT-CALC
+                   END-IF
+               WHEN OTHER
+                   IF  WS-SHR-CASE-POSITIVE > ZERO
+                       DIVIDE WS-SHR-DEATH
+                           BY WS-SHR-CASE-POSITIVE
+                               GIVING WS-SHR-PERCENT-CALC
+                   ELSE
+                       MOVE ZERO       TO WS-SHR-PERCENT-CALC
+                   END-IF
+           END-EVALUATE.
+           MULTIPLY WS-SHR-PERCENT-CALC BY 100
+               GIVING WS-SHR-GRAPH-POINT.
+      *---------------------------------------------------------------*
+       2650-FORMAT-STATE-PERCENT.
+      *---------------------------------------------------------------*
+           MOVE WS-SHR-GRAPH-POINT       TO WS-SHR-GRAPH-PNT-X.
+           MOVE WS-SHR-GRAPH-PNT-X(WS-PNT2:1)
+                                          TO SHR-GRAPH-DATA(WS-PNT1).
+           ADD  1                        TO WS-PNT1.
+           MOVE '%'                      TO SHR-GRAPH-DATA(WS-PNT1).
+      *---------------------------------------------------------------*
+       2700-ACCUMULATE-STATE-TOTAL.
+      *---------------------------------------------------------------*
+           MOVE 'N'             TO WS-STATE-SKIP-SW.
+           SET  WS-STI TO 1.
+           SEARCH WS-STATE-TOTAL-ENTRY
+               AT END
+                   IF  WS-STATE-TOTAL-COUNT < 60
+                       ADD  1       TO WS-STATE-TOTAL-COUNT
+                       SET  WS-STI  TO WS-STATE-TOTAL-COUNT
+                       MOVE WS-SHR-STATE TO
+                                    WS-STE-STATE-CODE(WS-STI)
+                       MOVE ZERO    TO WS-STE-TOTAL-CASES(WS-STI)
+                       MOVE ZERO    TO WS-STE-TOTAL-DEATHS(WS-STI)
+                   ELSE
+                       MOVE 'Y'     TO WS-STATE-SKIP-SW
+                       DISPLAY 'CBLGRPH: STATE TOTAL TABLE FULL - '
+                               WS-SHR-STATE ' NOT ACCUMULATED'
+                   END-IF
+               WHEN WS-STE-STATE-CODE(WS-STI) = WS-SHR-STATE
+                   CONTINUE
+           END-SEARCH.
+           IF  NOT WS-STATE-SKIP
+               ADD  WS-SHR-CASE-POSITIVE TO WS-STE-TOTAL-CASES(WS-STI)
+               ADD  WS-SHR-DEATH TO WS-STE-TOTAL-DEATHS(WS-STI).
       *---------------------------------------------------------------*
        2100-FORMAT-PERCENT.
       *---------------------------------------------------------------*
@@ -206,10 +854,46 @@
            MOVE WS-GRAPH-PNT-X(WS-PNT2:1) TO UHR-GRAPH-DATA(WS-PNT1).
            ADD  1                         TO WS-PNT1.
            MOVE '%'                       TO UHR-GRAPH-DATA(WS-PNT1).
+      *---------------------------------------------------------------*
+       4000-PRINT-SUMMARY-PAGE.
+      *---------------------------------------------------------------*
+           IF  WS-RECORD-COUNT GREATER THAN ZERO
+               DIVIDE WS-SUM-GRAPH-POINT BY WS-RECORD-COUNT
+                   GIVING WS-AVG-GRAPH-POINT.
+           MOVE 999                    TO LINE-COUNT.
+           MOVE WS-SUM-TOTAL-CASES     TO SR-TOTAL-CASES.
+           MOVE WS-SUM-TOTAL-DEATHS    TO SR-TOTAL-DEATHS.
+           MOVE SR-TOTALS-LINE         TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE WS-PEAK-GRAPH-POINT    TO SR-PEAK-POINT.
+           MOVE WS-PEAK-MONTH          TO SR-PEAK-MONTH.
+           MOVE WS-PEAK-DAY            TO SR-PEAK-DAY.
+           MOVE WS-PEAK-YEAR           TO SR-PEAK-YEAR.
+           MOVE SR-PEAK-LINE           TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE WS-AVG-GRAPH-POINT     TO SR-AVERAGE-POINT.
+           MOVE SR-AVERAGE-LINE        TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           IF  WS-STATE-TOTAL-COUNT GREATER THAN ZERO
+               PERFORM 4500-PRINT-STATE-TOTAL-LINE
+                   VARYING WS-STI FROM 1 BY 1
+                       UNTIL WS-STI GREATER THAN WS-STATE-TOTAL-COUNT.
+      *---------------------------------------------------------------*
+       4500-PRINT-STATE-TOTAL-LINE.
+      *---------------------------------------------------------------*
+           MOVE WS-STE-STATE-CODE(WS-STI)   TO ST-STATE-OUT.
+           MOVE WS-STE-TOTAL-CASES(WS-STI)  TO ST-TOTAL-CASES.
+           MOVE WS-STE-TOTAL-DEATHS(WS-STI) TO ST-TOTAL-DEATHS.
+           MOVE ST-TOTAL-LINE          TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
        3000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE USA-HIST-FILE
+                 STATE-HIST-FILE
+                 EXCEPTION-FILE
+                 EXTRACT-FILE
+                 CHECKPOINT-FILE
                  PRINT-FILE.
       *---------------------------------------------------------------*
        8000-READ-USA-HIST-FILE.
@@ -220,22 +904,290 @@
            IF VALID-RECORD
                UNSTRING UHR-RECORD DELIMITED BY ','
                INTO  WS-UHR-DATE
-                     WS-UHR-CASE-POSITIVE
-                     WS-UHR-CASE-NEGATIVE
-                     WS-UHR-CASE-PENDING
-                     WS-UHR-CASE-NEW
-                     WS-UHR-HOSPITAL-CURR
-                     WS-UHR-HOSPITAL-TOT
-                     WS-UHR-ICU-CURR
-                     WS-UHR-ICU-TOT
-                     WS-UHR-VENT-CURR
-                     WS-UHR-VENT-TOT
-                     WS-UHR-RECOVERED
-                     WS-UHR-DEATH
-                     WS-UHR-DEATH-NEW
-                     WS-UHR-PERCENT
+                     WS-UHR-RAW-CASE-POSITIVE
+                     WS-UHR-RAW-CASE-NEGATIVE
+                     WS-UHR-RAW-CASE-PENDING
+                     WS-UHR-RAW-CASE-NEW
+                     WS-UHR-RAW-HOSPITAL-CURR
+                     WS-UHR-RAW-HOSPITAL-TOT
+                     WS-UHR-RAW-ICU-CURR
+                     WS-UHR-RAW-ICU-TOT
+                     WS-UHR-RAW-VENT-CURR
+                     WS-UHR-RAW-VENT-TOT
+                     WS-UHR-RAW-RECOVERED
+                     WS-UHR-RAW-DEATH
+                     WS-UHR-RAW-DEATH-NEW
+                     WS-UHR-RAW-PERCENT
            ELSE
                MOVE 'Y' TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       8010-GET-VALID-USA-RECORD.
+      *---------------------------------------------------------------*
+           PERFORM 8000-READ-USA-HIST-FILE.
+           PERFORM 8050-VALIDATE-USA-HIST-RECORD.
+           PERFORM 8055-SKIP-INVALID-USA-RECORD
+               UNTIL RECORD-IS-VALID OR END-OF-FILE.
+      *---------------------------------------------------------------*
+       8055-SKIP-INVALID-USA-RECORD.
+      *---------------------------------------------------------------*
+           PERFORM 8060-WRITE-EXCEPTION-RECORD.
+           PERFORM 8000-READ-USA-HIST-FILE.
+           PERFORM 8050-VALIDATE-USA-HIST-RECORD.
+      *---------------------------------------------------------------*
+       8050-VALIDATE-USA-HIST-RECORD.
+      *---------------------------------------------------------------*
+           MOVE 'Y'                    TO WS-VALIDATION-SW.
+           MOVE SPACE                  TO WS-REJECT-REASON.
+           IF NOT END-OF-FILE
+               IF  WS-UHR-YEAR  NOT NUMERIC OR
+                   WS-UHR-MONTH NOT NUMERIC OR
+                   WS-UHR-DAY   NOT NUMERIC
+                   MOVE 'N'             TO WS-VALIDATION-SW
+                   MOVE 'INVALID DATE - NOT NUMERIC'
+                                        TO WS-REJECT-REASON
+               ELSE
+                   MOVE WS-UHR-YEAR     TO WS-YEAR-NUM
+                   MOVE WS-UHR-MONTH    TO WS-MONTH-NUM
+                   MOVE WS-UHR-DAY      TO WS-DAY-NUM
+                   PERFORM 8052-VALIDATE-CALENDAR-DATE
+               END-IF
+               IF  RECORD-IS-VALID
+                   PERFORM 8054-VALIDATE-NUMERIC-FIELDS
+               END-IF
+               IF  RECORD-IS-VALID
+                   PERFORM 8058-MOVE-VALID-USA-FIELDS
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       8052-VALIDATE-CALENDAR-DATE.
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN WS-MONTH-NUM < 1 OR WS-MONTH-NUM > 12
+                   MOVE 'N'             TO WS-VALIDATION-SW
+                   MOVE 'INVALID DATE - BAD MONTH'
+                                        TO WS-REJECT-REASON
+               WHEN WS-DAY-NUM < 1 OR WS-DAY-NUM > 31
+                   MOVE 'N'             TO WS-VALIDATION-SW
+                   MOVE 'INVALID DATE - BAD DAY'
+                                        TO WS-REJECT-REASON
+               WHEN (WS-MONTH-NUM = 4 OR WS-MONTH-NUM = 6 OR
+                     WS-MONTH-NUM = 9 OR WS-MONTH-NUM = 11)
+                     AND WS-DAY-NUM > 30
+                   MOVE 'N'             TO WS-VALIDATION-SW
+                   MOVE 'INVALID DATE - DAY EXCEEDS MONTH'
+                                        TO WS-REJECT-REASON
+               WHEN WS-MONTH-NUM = 2 AND WS-DAY-NUM > 29
+                   MOVE 'N'             TO WS-VALIDATION-SW
+                   MOVE 'INVALID DATE - DAY EXCEEDS MONTH'
+                                        TO WS-REJECT-REASON
+               WHEN WS-MONTH-NUM = 2 AND WS-DAY-NUM = 29
+                   PERFORM 8053-CHECK-LEAP-YEAR
+                   IF NOT WS-YEAR-IS-LEAP
+                       MOVE 'N'         TO WS-VALIDATION-SW
+                       MOVE 'INVALID DATE - NOT A LEAP YEAR'
+                                        TO WS-REJECT-REASON
+                   END-IF
+           END-EVALUATE.
+      *---------------------------------------------------------------*
+       8053-CHECK-LEAP-YEAR.
+      *---------------------------------------------------------------*
+           MOVE 'N'                    TO WS-LEAP-YEAR-SW.
+           DIVIDE WS-YEAR-NUM BY 4
+               GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER.
+           IF  WS-LEAP-REMAINDER = ZERO
+               MOVE 'Y'                TO WS-LEAP-YEAR-SW
+               DIVIDE WS-YEAR-NUM BY 100
+                   GIVING WS-LEAP-QUOTIENT
+                   REMAINDER WS-LEAP-REMAINDER
+               IF  WS-LEAP-REMAINDER = ZERO
+                   MOVE 'N'            TO WS-LEAP-YEAR-SW
+                   DIVIDE WS-YEAR-NUM BY 400
+                       GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-LEAP-REMAINDER
+                   IF  WS-LEAP-REMAINDER = ZERO
+                       MOVE 'Y'        TO WS-LEAP-YEAR-SW
+                   END-IF
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       8054-VALIDATE-NUMERIC-FIELDS.
+      *---------------------------------------------------------------*
+           MOVE WS-UHR-RAW-CASE-POSITIVE TO WS-RAW-EDIT-COPY.
+           INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'.
+           IF  WS-RAW-EDIT-COPY NOT NUMERIC
+               MOVE 'N'             TO WS-VALIDATION-SW
+               MOVE 'CASE POSITIVE NOT NUMERIC'
+                                    TO WS-REJECT-REASON.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-CASE-NEGATIVE TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'CASE NEGATIVE NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-CASE-PENDING TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'CASE PENDING NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-CASE-NEW TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'CASE NEW NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-HOSPITAL-CURR TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'HOSPITAL CURRENT NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-HOSPITAL-TOT TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'HOSPITAL TOTAL NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-ICU-CURR TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'ICU CURRENT NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-ICU-TOT TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'ICU TOTAL NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-VENT-CURR TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'VENT CURRENT NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-VENT-TOT TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'VENT TOTAL NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-RECOVERED TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'RECOVERED NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-DEATH TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'DEATH NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               MOVE WS-UHR-RAW-DEATH-NEW TO WS-RAW-EDIT-COPY
+               INSPECT WS-RAW-EDIT-COPY REPLACING ALL SPACE BY '0'
+               IF  WS-RAW-EDIT-COPY NOT NUMERIC
+                   MOVE 'N'         TO WS-VALIDATION-SW
+                   MOVE 'DEATH NEW NOT NUMERIC'
+                                    TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF  RECORD-IS-VALID
+               PERFORM 8056-VALIDATE-PERCENT-FIELD.
+      *---------------------------------------------------------------*
+       8056-VALIDATE-PERCENT-FIELD.
+      *---------------------------------------------------------------*
+           MOVE WS-UHR-RAW-PERCENT     TO WS-PERCENT-EDIT-COPY.
+           INSPECT WS-PERCENT-EDIT-COPY REPLACING ALL '.' BY '0'
+                                         ALL SPACE BY '0'.
+           IF  WS-PERCENT-EDIT-COPY NOT NUMERIC
+               MOVE 'N'                 TO WS-VALIDATION-SW
+               MOVE 'PERCENT NOT NUMERIC'
+                                         TO WS-REJECT-REASON.
+      *---------------------------------------------------------------*
+       8058-MOVE-VALID-USA-FIELDS.
+      *---------------------------------------------------------------*
+           MOVE WS-UHR-RAW-CASE-POSITIVE TO WS-UHR-CASE-POSITIVE.
+           MOVE WS-UHR-RAW-CASE-NEGATIVE TO WS-UHR-CASE-NEGATIVE.
+           MOVE WS-UHR-RAW-CASE-PENDING  TO WS-UHR-CASE-PENDING.
+           MOVE WS-UHR-RAW-CASE-NEW      TO WS-UHR-CASE-NEW.
+           MOVE WS-UHR-RAW-HOSPITAL-CURR TO WS-UHR-HOSPITAL-CURR.
+           MOVE WS-UHR-RAW-HOSPITAL-TOT  TO WS-UHR-HOSPITAL-TOT.
+           MOVE WS-UHR-RAW-ICU-CURR      TO WS-UHR-ICU-CURR.
+           MOVE WS-UHR-RAW-ICU-TOT       TO WS-UHR-ICU-TOT.
+           MOVE WS-UHR-RAW-VENT-CURR     TO WS-UHR-VENT-CURR.
+           MOVE WS-UHR-RAW-VENT-TOT      TO WS-UHR-VENT-TOT.
+           MOVE WS-UHR-RAW-RECOVERED     TO WS-UHR-RECOVERED.
+           MOVE WS-UHR-RAW-DEATH         TO WS-UHR-DEATH.
+           MOVE WS-UHR-RAW-DEATH-NEW     TO WS-UHR-DEATH-NEW.
+           MOVE WS-UHR-RAW-PERCENT       TO WS-UHR-PERCENT.
+      *---------------------------------------------------------------*
+       8060-WRITE-EXCEPTION-RECORD.
+      *---------------------------------------------------------------*
+           MOVE UHR-RECORD             TO EXR-RAW-RECORD.
+           MOVE WS-REJECT-REASON       TO EXR-REASON.
+           WRITE EXCEPTION-RECORD.
+      *---------------------------------------------------------------*
+       8100-READ-STATE-HIST-FILE.
+      *---------------------------------------------------------------*
+           READ STATE-HIST-FILE
+               AT END MOVE 'Y' TO STATE-EOF-SW
+                      MOVE 'N' TO STATE-VALID-SW.
+           IF STATE-VALID-RECORD
+               UNSTRING SHR-RECORD DELIMITED BY ','
+               INTO  WS-SHR-STATE
+                     WS-SHR-DATE
+                     WS-SHR-CASE-POSITIVE
+                     WS-SHR-CASE-NEGATIVE
+                     WS-SHR-CASE-PENDING
+                     WS-SHR-CASE-NEW
+                     WS-SHR-HOSPITAL-CURR
+                     WS-SHR-HOSPITAL-TOT
+                     WS-SHR-ICU-CURR
+                     WS-SHR-ICU-TOT
+                     WS-SHR-VENT-CURR
+                     WS-SHR-VENT-TOT
+                     WS-SHR-RECOVERED
+                     WS-SHR-DEATH
+                     WS-SHR-DEATH-NEW
+                     WS-SHR-PERCENT
+           ELSE
+               MOVE 'Y' TO STATE-EOF-SW.
       *---------------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
@@ -247,14 +1199,19 @@
        9100-PRINT-HEADING-LINES.
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT             TO HL1-PAGE-NUM.
+           MOVE WS-METRIC-LABEL        TO HL1-METRIC-LABEL.
            MOVE HEADING-LINE-1         TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
            MOVE 2                      TO LINE-SPACEING.
            MOVE HEADING-LINE-2         TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE WS-PRIMARY-SHORT-LABEL   TO HL3-PRIMARY-LABEL.
+           MOVE WS-SECONDARY-SHORT-LABEL TO HL3-SECONDARY-LABEL.
+           MOVE HEADING-LINE-3         TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
            MOVE 1                      TO LINE-SPACEING.
            ADD 1                       TO PAGE-COUNT.
-           MOVE 6                      TO LINE-COUNT.
+           MOVE 7                      TO LINE-COUNT.
       *---------------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *---------------------------------------------------------------*
